@@ -1,70 +1,757 @@
-*-----------------------------------------------------------------------------
-* 程式名稱：SQLWithHold.cob
-* 程式說明：示範如何在 IBM i COBOL 中使用 WITH HOLD 控制 cursor
-*-----------------------------------------------------------------------------
+      *-----------------------------------------------------------------------
+      * 程式名稱：SQLWithHold.cob
+      * 程式說明：使用 WITH HOLD cursor，依部門代碼（及選擇性員工編號區間）
+      *           匯出員工名冊，支援續跑（restart）、定期 COMMIT、headcount
+      *           對帳，以及透過held cursor對錄取資料進行更正。
+      *-----------------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SQLWithHold.
 
-identification division.
-program-id. SQLWithHold.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT error-log-file
+               ASSIGN TO "ERRLOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-errlog-status.
 
-environment division.
-configuration section.
-repository.
-data-base name is 'DB2'.
+           SELECT employee-extract-file
+               ASSIGN TO "EMPOUT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-empout-status.
 
-data division.
-working-storage section.
-01  employee-record.
-    05  employee-number pic 9(5).
-    05  employee-name pic x(30).
-    05  employee-department pic x(10).
+           SELECT roster-report-file
+               ASSIGN TO "EMPRPT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-emprpt-status.
 
-01  sql-statement pic x(100).
+           SELECT restart-control-file
+               ASSIGN TO "EMPRST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS restart-department
+               FILE STATUS IS ws-emprst-status.
 
-01  sql-code pic 9(9).
-01  sql-message pic x(70).
+           SELECT correction-file
+               ASSIGN TO "EMPCORR.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ws-empcorr-status.
 
-01  cursor-handle pic x(16).
+           SELECT control-total-file
+               ASSIGN TO "HRCTLTOT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ct-department-code
+               FILE STATUS IS ws-ctltot-status.
 
-procedure division.
-begin.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  error-log-file.
+       01  error-log-record            pic x(132).
 
-    * 宣告 cursor
+       FD  employee-extract-file.
+      *    欄位配置與 EMPREC 的 employee-record 一致，採用獨立的欄位名稱
+      *    以免跟 WORKING-STORAGE 裡 COPY EMPREC 進來的 host variable 衝突
+       01  employee-extract-record.
+           05  extract-employee-number      pic 9(5).
+           05  extract-employee-name        pic x(30).
+           05  extract-employee-department  pic x(10).
 
-    set sql-statement to
-        'SELECT employee_number, employee_name, employee_department
-        FROM employee
-        WHERE employee_department = ''Sales''
-        ORDER BY employee_number'.
+       FD  roster-report-file.
+       01  report-line                 pic x(132).
 
-    execute sql-statement
-        returning cursor-handle
-        into cursor-handle.
+       FD  restart-control-file.
+       01  restart-control-record.
+           05  restart-department       pic x(10).
+           05  restart-last-employee-number pic 9(5).
+           05  restart-in-progress      pic x(1).
+           05  restart-extract-count    pic 9(7).
 
-    * 使用 WITH HOLD 控制 cursor
+       FD  correction-file.
+      *    corr-rec-action 是後來加的欄位，放在最後一欄；EMPCORR.TXT 裡
+      *    舊的、只有員工編號+新部門兩欄的資料列讀進來時，LINE SEQUENTIAL
+      *    會把這個欄位補空白，0130-load-corrections 會把空白當成 'U'，
+      *    所以舊的更正檔不用改格式就能繼續用
+       01  correction-record.
+           05  corr-rec-employee-number pic 9(5).
+           05  corr-rec-new-department  pic x(10).
+           05  corr-rec-action          pic x(1).
 
-    open cursor-handle
-        with hold.
+       FD  control-total-file.
+       01  control-total-record.
+           05  ct-department-code       pic x(10).
+           05  ct-control-headcount     pic 9(7).
 
-    * 取回第一筆資料
+       WORKING-STORAGE SECTION.
+      *    共用員工記錄配置（亦作為 FETCH 的 host variable 目標）
+           COPY EMPREC.
 
-    fetch first from cursor-handle
-        into employee-record.
+      *    DB2 SQL Communication Area - 每次 EXEC SQL 後都要檢查
+           COPY SQLCA.
 
-    * 顯示第一筆資料
+       01  sql-statement            pic x(250).
+       01  ws-statement-desc        pic x(30).
 
-    display employee-record.
+       01  ws-department-code       pic x(10).
+       01  ws-employee-low          pic 9(5).
+       01  ws-employee-high         pic 9(5).
+       01  ws-restart-floor         pic 9(5) value 0.
 
-    * 取回下一筆資料
+       01  ws-restart-active        pic x(1) value 'N'.
+           88  restart-is-active            value 'Y'.
 
-    fetch next from cursor-handle
-        into employee-record.
+       01  ws-fetch-count           pic 9(7) value 0.
+       01  ws-extract-count         pic 9(7) value 0.
+       01  ws-correction-count      pic 9(5) value 0.
+       01  ws-commit-count          pic 9(7) value 0.
+       01  ws-checkpoint-interval   pic 9(5) value 500.
+       01  ws-db-count              pic 9(7) value 0.
 
-    * 顯示下一筆資料
+       01  ws-errlog-status         pic x(2).
+       01  ws-empout-status         pic x(2).
+       01  ws-emprpt-status         pic x(2).
+       01  ws-emprst-status         pic x(2).
+       01  ws-empcorr-status        pic x(2).
+       01  ws-ctltot-status         pic x(2).
 
-    display employee-record.
+       01  ws-file-check-status     pic x(2).
+       01  ws-file-check-desc       pic x(30).
 
-    * 關閉 cursor
+      *    這次呼叫（call）裡每個檔案目前是否已經 OPEN，abend 或正常收尾
+      *    時只關閉真正開著的檔案
+       01  ws-errlog-open           pic x(1) value 'N'.
+           88  errlog-is-open               value 'Y'.
+       01  ws-empout-open           pic x(1) value 'N'.
+           88  empout-is-open               value 'Y'.
+       01  ws-emprpt-open           pic x(1) value 'N'.
+           88  emprpt-is-open               value 'Y'.
+       01  ws-emprst-open           pic x(1) value 'N'.
+           88  emprst-is-open               value 'Y'.
+       01  ws-ctltot-open           pic x(1) value 'N'.
+           88  ctltot-is-open               value 'Y'.
 
-    close cursor-handle.
+      *    整個 run unit（同一個 JOB 對多個部門各呼叫一次）只能 OPEN
+      *    OUTPUT 一次，否則每個部門都會把前一個部門的輸出檔案截斷;
+      *    VALUE 子句只在第一次呼叫時套用，之後的呼叫會保留上次 MOVE
+      *    的結果，所以可以當作「這個 run unit 是否已經開過檔」的旗標
+       01  ws-files-opened          pic x(1) value 'N'.
+           88  files-already-opened         value 'Y'.
 
-end.
+       01  ws-current-date-long     pic x(21).
+       01  ws-run-date-display      pic x(10).
+
+       01  ws-page-number           pic 9(5) value 0.
+       01  ws-lines-on-page         pic 9(3) value 0.
+       01  ws-max-lines-per-page    pic 9(3) value 60.
+
+       01  ws-numeric-edit-5        pic zzzz9.
+       01  ws-numeric-edit-7        pic zzzzzz9.
+       01  ws-numeric-edit-sqlcode  pic -(6)9.
+
+       01  correction-table.
+           05  correction-entry occurs 500 times
+               indexed by corr-idx.
+               10  corr-employee-number  pic 9(5).
+               10  corr-new-department   pic x(10).
+               10  corr-action           pic x(1).
+       01  ws-correction-total      pic 9(5) value 0.
+       01  ws-correction-dropped    pic 9(5) value 0.
+       01  ws-correction-found      pic x(1).
+           88  correction-was-found         value 'Y'.
+       01  ws-correction-match-idx  pic 9(5) value 0.
+       01  ws-row-deleted           pic x(1).
+           88  row-was-deleted              value 'Y'.
+
+      *-----------------------------------------------------------------------
+       LINKAGE SECTION.
+       01  ls-parameter-record.
+           05  ls-department-code      pic x(10).
+           05  ls-employee-low         pic 9(5).
+           05  ls-employee-high        pic 9(5).
+
+      *-----------------------------------------------------------------------
+       PROCEDURE DIVISION USING ls-parameter-record.
+       begin.
+           perform 0100-initialize.
+           perform 0200-build-sql-statement.
+           perform 0300-open-cursor.
+           perform 0400-process-fetch-loop.
+           perform 0500-reconcile-headcount.
+           perform 0900-terminate.
+           goback.
+
+      *-----------------------------------------------------------------------
+      * 0100 - 初始化：開檔、取得執行日期、讀取 restart 與 correction 檔
+      *-----------------------------------------------------------------------
+       0100-initialize.
+           move ls-department-code to ws-department-code.
+           move ls-employee-low to ws-employee-low.
+           move ls-employee-high to ws-employee-high.
+           if ws-employee-low = 0
+               move 1 to ws-employee-low
+           end-if.
+           if ws-employee-high = 0
+               move 99999 to ws-employee-high
+           end-if.
+
+      *    WORKING-STORAGE 的 VALUE 只在 run unit 第一次載入時套用一次；
+      *    同一個 run unit 對多個部門各 CALL 一次時，上個部門留下的累計
+      *    值、restart 狀態會一直留著，所以每次呼叫都要自己清乾淨
+      *    （ws-files-opened 不能清，要讓它跨部門保留，見下方開檔邏輯）
+           move 0 to ws-restart-floor.
+           move 'N' to ws-restart-active.
+           move 0 to ws-fetch-count.
+           move 0 to ws-extract-count.
+           move 0 to ws-correction-count.
+           move 0 to ws-commit-count.
+           move 0 to ws-db-count.
+           move 0 to ws-page-number.
+           move 0 to ws-lines-on-page.
+
+      *    restart-control-file 要先開起來，才能知道這個部門是不是續跑
+      *    （restart-is-active）-- 這個決定了底下三個 LINE SEQUENTIAL 檔
+      *    案要 OPEN EXTEND（續接）還是 OPEN OUTPUT（截斷重寫），所以一定
+      *    要在那三個 OPEN 之前就問完，順序不能換
+           open i-o restart-control-file.
+           move ws-emprst-status to ws-file-check-status.
+           move 'RESTART-CONTROL-FILE OPEN' to ws-file-check-desc.
+           perform 0115-check-open-status.
+           set emprst-is-open to true.
+
+           open input control-total-file.
+           move ws-ctltot-status to ws-file-check-status.
+           move 'CONTROL-TOTAL-FILE OPEN' to ws-file-check-desc.
+           perform 0115-check-open-status.
+           set ctltot-is-open to true.
+
+           perform 0120-check-restart.
+
+      *    同一個 run unit 對多個部門各呼叫一次（files-already-opened）
+      *    或這個部門是job重新提交後的續跑（restart-is-active，續跑時
+      *    這是全新的 run unit，files-already-opened 一定是 'N'）都要續接
+      *    舊的輸出檔，不能截斷 -- 否則 restart 之前已經抽出、印出去的
+      *    資料就不見了，跟 request 004「接著上次中斷的地方繼續」的目的
+      *    正好相反
+           if files-already-opened or restart-is-active
+               open extend error-log-file
+           else
+               open output error-log-file
+           end-if.
+           if ws-errlog-status not = '00'
+               display 'SQLWITHHOLD ABEND - OPEN FAILED ON '
+                   'ERROR-LOG-FILE STATUS=' ws-errlog-status
+               move 16 to return-code
+               goback
+           end-if.
+           set errlog-is-open to true.
+
+           if files-already-opened or restart-is-active
+               open extend employee-extract-file
+           else
+               open output employee-extract-file
+           end-if.
+           move ws-empout-status to ws-file-check-status.
+           move 'EMPLOYEE-EXTRACT-FILE OPEN' to ws-file-check-desc.
+           perform 0115-check-open-status.
+           set empout-is-open to true.
+
+           if files-already-opened or restart-is-active
+               open extend roster-report-file
+           else
+               open output roster-report-file
+           end-if.
+           move ws-emprpt-status to ws-file-check-status.
+           move 'ROSTER-REPORT-FILE OPEN' to ws-file-check-desc.
+           perform 0115-check-open-status.
+           set emprpt-is-open to true.
+
+           set files-already-opened to true.
+
+           perform 0110-get-run-date.
+           perform 0130-load-corrections.
+
+      *-----------------------------------------------------------------------
+      * 0115 - 共用的開檔檢查：STATUS 不是 '00' 就記錄錯誤並清乾淨地結束
+      *-----------------------------------------------------------------------
+       0115-check-open-status.
+           if ws-file-check-status not = '00'
+               string
+                   'STMT=' ws-file-check-desc
+                   ' FILE-STATUS=' ws-file-check-status
+                   delimited by size
+                   into error-log-record
+               end-string
+               write error-log-record
+               display 'SQLWITHHOLD ABEND - FILE OPEN ERROR ON '
+                   ws-file-check-desc ' - SEE ERRLOG.TXT'
+               perform 0930-close-open-files
+               move 16 to return-code
+               goback
+           end-if.
+
+       0110-get-run-date.
+           move function current-date to ws-current-date-long.
+           string
+               ws-current-date-long(5:2) '/'
+               ws-current-date-long(7:2) '/'
+               ws-current-date-long(1:4)
+               delimited by size
+               into ws-run-date-display
+           end-string.
+
+       0120-check-restart.
+           move ws-department-code to restart-department.
+           read restart-control-file
+               invalid key
+                   continue
+           end-read.
+           if ws-emprst-status = '00'
+               if restart-in-progress = 'Y'
+                   move restart-last-employee-number
+                       to ws-restart-floor
+                   set restart-is-active to true
+      *            ws-extract-count 在 0100-initialize 一開始就被清成 0
+      *            （同一個 run unit 換部門時要清），續跑時要從上次中斷
+      *            前已經抽出、寫進 EMPOUT.TXT 的筆數接回去，0500 的
+      *            headcount 對帳才會是「整個部門」的總數，不是只有這次
+      *            續跑重新跑的那一段
+                   move restart-extract-count to ws-extract-count
+               end-if
+           end-if.
+
+       0130-load-corrections.
+           move 0 to ws-correction-total.
+           move 0 to ws-correction-dropped.
+           open input correction-file.
+           if ws-empcorr-status = '00'
+               perform until ws-empcorr-status not = '00'
+                   read correction-file
+                   if ws-empcorr-status = '00'
+                       perform 0135-store-or-drop-correction
+                   end-if
+               end-perform
+               close correction-file
+           end-if.
+           if ws-correction-dropped > 0
+               move ws-correction-dropped to ws-numeric-edit-5
+               string
+                   'WARNING - ' ws-numeric-edit-5
+                   ' CORRECTION(S) DROPPED, OVER 500 LIMIT'
+                   delimited by size
+                   into error-log-record
+               end-string
+               write error-log-record
+               move 8 to return-code
+           end-if.
+
+      *-----------------------------------------------------------------------
+      * 0135 - 把一筆 correction 記錄存進表裡；超過 OCCURS 500 就不能默默
+      *         丟掉不管，記下被丟掉的筆數，0130 讀完整個檔案後只記一筆
+      *         合併的 WARNING
+      *-----------------------------------------------------------------------
+       0135-store-or-drop-correction.
+           if ws-correction-total < 500
+               add 1 to ws-correction-total
+               move corr-rec-employee-number
+                   to corr-employee-number(ws-correction-total)
+               move corr-rec-new-department
+                   to corr-new-department(ws-correction-total)
+               if corr-rec-action = 'D'
+                   move 'D' to corr-action(ws-correction-total)
+               else
+                   move 'U' to corr-action(ws-correction-total)
+               end-if
+           else
+               add 1 to ws-correction-dropped
+           end-if.
+
+      *-----------------------------------------------------------------------
+      * 0200 - 依部門代碼、員工編號區間、restart 位置組出動態 SQL
+      *         (永遠帶四個 parameter markers，range / restart 未指定時
+      *          以全開區間代入，避免動態拼接部門字串造成 SQL injection)
+      *-----------------------------------------------------------------------
+       0200-build-sql-statement.
+           string
+               'SELECT EMPLOYEE_NUMBER, EMPLOYEE_NAME, '
+               'EMPLOYEE_DEPARTMENT FROM EMPLOYEE '
+               'WHERE EMPLOYEE_DEPARTMENT = ? '
+               'AND EMPLOYEE_NUMBER BETWEEN ? AND ? '
+               'AND EMPLOYEE_NUMBER > ? '
+               'ORDER BY EMPLOYEE_NUMBER '
+               'FOR UPDATE OF EMPLOYEE_DEPARTMENT'
+               delimited by size
+               into sql-statement
+           end-string.
+
+      *-----------------------------------------------------------------------
+      * 0300 - PREPARE / DECLARE / OPEN WITH HOLD
+      *-----------------------------------------------------------------------
+       0300-open-cursor.
+           exec sql
+               prepare emp-cursor-stmt from :sql-statement
+           end-exec.
+           move 'PREPARE' to ws-statement-desc.
+           perform 0910-check-sqlcode.
+
+      *    DECLARE CURSOR 不是可執行的 SQL 陳述，不會更新 SQLCA，
+      *    所以這裡不檢查 SQLCODE -- 真正會失敗的是上面的 PREPARE
+      *    或下面的 OPEN，兩邊都已經各自檢查過了
+           exec sql
+               declare emp-cursor cursor with hold for emp-cursor-stmt
+           end-exec.
+
+           exec sql
+               open emp-cursor
+                   using :ws-department-code, :ws-employee-low,
+                         :ws-employee-high, :ws-restart-floor
+           end-exec.
+           move 'OPEN CURSOR' to ws-statement-desc.
+           perform 0910-check-sqlcode.
+
+           perform 0250-print-report-header.
+
+      *-----------------------------------------------------------------------
+      * 0400 - 迴圈 FETCH 整個結果集，直到 SQLCODE = 100
+      *-----------------------------------------------------------------------
+       0400-process-fetch-loop.
+           perform 0420-fetch-next-row.
+           perform until sqlcode = 100
+               perform 0410-process-fetched-row
+               perform 0420-fetch-next-row
+           end-perform.
+
+       0410-process-fetched-row.
+           add 1 to ws-fetch-count.
+
+           perform 0430-apply-correction-if-matched.
+
+      *    一筆被 correction 檔標成 'D' 刪除的記錄，已經從 EMPLOYEE 表
+      *    移除，不應該再出現在抽出檔或名冊報表裡
+           if not row-was-deleted
+               move employee-number to extract-employee-number
+               move employee-name to extract-employee-name
+               move employee-department to extract-employee-department
+               write employee-extract-record
+               add 1 to ws-extract-count
+
+               perform 0260-print-detail-line
+           end-if.
+
+           add 1 to ws-commit-count.
+           if ws-commit-count >= ws-checkpoint-interval
+               perform 0440-checkpoint-commit
+           end-if.
+
+       0420-fetch-next-row.
+           exec sql
+               fetch emp-cursor
+                   into :employee-number, :employee-name,
+                        :employee-department
+           end-exec.
+           move 'FETCH' to ws-statement-desc.
+           perform 0910-check-sqlcode.
+
+      *-----------------------------------------------------------------------
+      * 0430 - 若 correction 檔中有對應員工編號，透過 held cursor 就地更正
+      *         部門代碼（WHERE CURRENT OF），同一個 pass 內完成修正
+      *-----------------------------------------------------------------------
+       0430-apply-correction-if-matched.
+           move 'N' to ws-correction-found.
+           move 'N' to ws-row-deleted.
+           move 0 to ws-correction-match-idx.
+           if ws-correction-total > 0
+               perform varying corr-idx from 1 by 1
+                   until corr-idx > ws-correction-total
+                   or correction-was-found
+                   if corr-employee-number(corr-idx) = employee-number
+                       set correction-was-found to true
+                       move corr-idx to ws-correction-match-idx
+                   end-if
+               end-perform
+           end-if.
+           if correction-was-found
+               if corr-action(ws-correction-match-idx) = 'D'
+                   exec sql
+                       delete from EMPLOYEE
+                       where current of emp-cursor
+                   end-exec
+                   move 'DELETE WHERE CURRENT OF' to ws-statement-desc
+                   perform 0910-check-sqlcode
+                   if sqlcode = 0
+                       set row-was-deleted to true
+                       add 1 to ws-correction-count
+                   end-if
+               else
+                   exec sql
+                       update EMPLOYEE
+                       set EMPLOYEE_DEPARTMENT =
+                           :corr-new-department(ws-correction-match-idx)
+                       where current of emp-cursor
+                   end-exec
+                   move 'UPDATE WHERE CURRENT OF' to ws-statement-desc
+                   perform 0910-check-sqlcode
+                   if sqlcode = 0
+                       move corr-new-department(ws-correction-match-idx)
+                           to employee-department
+                       add 1 to ws-correction-count
+                   end-if
+               end-if
+           end-if.
+
+      *-----------------------------------------------------------------------
+      * 0440 - 每 N 筆（checkpoint-interval）COMMIT 一次，並記錄 restart 位置
+      *-----------------------------------------------------------------------
+       0440-checkpoint-commit.
+           perform 0450-write-restart-marker.
+
+           exec sql
+               commit
+           end-exec.
+           move 'COMMIT (CHECKPOINT)' to ws-statement-desc.
+           perform 0910-check-sqlcode.
+
+           move 0 to ws-commit-count.
+
+       0450-write-restart-marker.
+           move ws-department-code to restart-department.
+           move employee-number to restart-last-employee-number.
+           move 'Y' to restart-in-progress.
+           move ws-extract-count to restart-extract-count.
+           rewrite restart-control-record
+               invalid key
+                   write restart-control-record
+           end-rewrite.
+
+      *-----------------------------------------------------------------------
+      * 0250/0260/0270 - 排版輸出的名冊報表（標題、明細、分頁、總計）
+      *-----------------------------------------------------------------------
+       0250-print-report-header.
+           add 1 to ws-page-number.
+           move 0 to ws-lines-on-page.
+
+           move ws-page-number to ws-numeric-edit-5.
+           string
+               'DEPARTMENT ROSTER - DEPT: ' ws-department-code
+               '  RUN DATE: ' ws-run-date-display
+               '  PAGE: ' ws-numeric-edit-5
+               delimited by size
+               into report-line
+           end-string.
+           write report-line.
+
+           move spaces to report-line.
+           write report-line.
+
+           string
+               'EMP-NUMBER  EMPLOYEE-NAME                  DEPARTMENT'
+               delimited by size
+               into report-line
+           end-string.
+           write report-line.
+
+           move spaces to report-line.
+           write report-line.
+
+           add 4 to ws-lines-on-page.
+
+       0260-print-detail-line.
+           if ws-lines-on-page >= ws-max-lines-per-page
+               perform 0250-print-report-header
+           end-if.
+
+           move employee-number to ws-numeric-edit-5.
+           string
+               ws-numeric-edit-5 '       '
+               employee-name ' '
+               employee-department
+               delimited by size
+               into report-line
+           end-string.
+           write report-line.
+           add 1 to ws-lines-on-page.
+
+       0270-print-report-trailer.
+           move spaces to report-line.
+           write report-line.
+
+           move ws-extract-count to ws-numeric-edit-7.
+           string
+               'DEPARTMENT ' ws-department-code
+               ' EMPLOYEE COUNT: ' ws-numeric-edit-7
+               delimited by size
+               into report-line
+           end-string.
+           write report-line.
+
+           if ws-correction-count > 0
+               move ws-correction-count to ws-numeric-edit-5
+               string
+                   'CORRECTIONS APPLIED: ' ws-numeric-edit-5
+                   delimited by size
+                   into report-line
+               end-string
+               write report-line
+           end-if.
+
+      *-----------------------------------------------------------------------
+      * 0500 - Headcount 對帳：DB2 SELECT COUNT(*) 與 HR 控制檔比對
+      *-----------------------------------------------------------------------
+       0500-reconcile-headcount.
+      *    跟這次跑的篩選條件（部門 + 員工編號區間）一致的 DB2 即時計數，
+      *    純粹是診斷用的輔助資訊；真正拿來跟 HR control total 比對的是
+      *    這次實際抽出的筆數 ws-extract-count，而不是這個即時計數。
+           exec sql
+               select count(*) into :ws-db-count
+               from EMPLOYEE
+               where EMPLOYEE_DEPARTMENT = :ws-department-code
+               and EMPLOYEE_NUMBER between :ws-employee-low
+                                        and :ws-employee-high
+           end-exec.
+           move 'SELECT COUNT(*)' to ws-statement-desc.
+           perform 0910-check-sqlcode.
+
+           move ws-department-code to ct-department-code.
+           read control-total-file
+               invalid key
+                   move 0 to ct-control-headcount
+           end-read.
+
+           if ws-ctltot-status = '00'
+               or ws-ctltot-status = '23'
+               if ws-extract-count not = ct-control-headcount
+                   or ws-db-count not = ct-control-headcount
+                   perform 0510-write-discrepancy
+               end-if
+           end-if.
+
+       0510-write-discrepancy.
+           move spaces to report-line.
+           move ws-extract-count to ws-numeric-edit-7.
+           string
+               'DISCREPANCY DEPT ' ws-department-code
+               ' EXTRACT-COUNT=' ws-numeric-edit-7
+               delimited by size
+               into report-line
+           end-string.
+           write report-line.
+
+           move ct-control-headcount to ws-numeric-edit-7.
+           string
+               'DISCREPANCY DEPT ' ws-department-code
+               ' HR-CONTROL-COUNT=' ws-numeric-edit-7
+               delimited by size
+               into error-log-record
+           end-string.
+           write error-log-record.
+
+           move ws-db-count to ws-numeric-edit-7.
+           string
+               'DISCREPANCY DEPT ' ws-department-code
+               ' DB2-LIVE-COUNT=' ws-numeric-edit-7
+               delimited by size
+               into error-log-record
+           end-string.
+           write error-log-record.
+
+      *    回報不一致，但不中斷抽檔：留給下游依 return-code 決定如何處理
+           move 8 to return-code.
+
+      *-----------------------------------------------------------------------
+      * 0900 - 收尾：關閉 cursor、最後 COMMIT、清除 restart 標記、收檔
+      *-----------------------------------------------------------------------
+       0900-terminate.
+           perform 0270-print-report-trailer.
+
+           exec sql
+               close emp-cursor
+           end-exec.
+           move 'CLOSE CURSOR' to ws-statement-desc.
+           perform 0910-check-sqlcode.
+
+           exec sql
+               commit
+           end-exec.
+           move 'COMMIT (FINAL)' to ws-statement-desc.
+           perform 0910-check-sqlcode.
+
+      *    跑完全程，清除 restart in-progress 標記，但保留最終的
+      *    restart-extract-count -- 如果這個部門之後又被續跑/重跑一次
+      *    (in-progress = 'N' 只代表上次正常跑完，不代表這筆 restart
+      *    記錄本身會被清掉)，0120-check-restart 不會再把它接回
+      *    ws-extract-count，因為 restart-is-active 只在 'Y' 時才設
+           move ws-department-code to restart-department.
+           move employee-number to restart-last-employee-number.
+           move 'N' to restart-in-progress.
+           move ws-extract-count to restart-extract-count.
+           rewrite restart-control-record
+               invalid key
+                   write restart-control-record
+           end-rewrite.
+
+           perform 0930-close-open-files.
+
+           display 'SQLWITHHOLD COMPLETE - FETCHED: ' ws-fetch-count
+               ' EXTRACTED: ' ws-extract-count
+               ' CORRECTIONS: ' ws-correction-count.
+
+      *-----------------------------------------------------------------------
+      * 0910 - 每次 EXEC SQL 之後都要呼叫：檢查 SQLCODE，記錄並在非預期的
+      *         negative SQLCODE 時讓整個 JOB 清乾淨地 abend
+      *-----------------------------------------------------------------------
+       0910-check-sqlcode.
+           evaluate true
+               when sqlcode = 0
+                   continue
+               when sqlcode = 100
+                   continue
+               when sqlcode < 0
+                   perform 0915-write-error-log
+                   perform 0920-abend-job
+               when other
+                   perform 0915-write-error-log
+           end-evaluate.
+
+       0915-write-error-log.
+           move sqlcode to ws-numeric-edit-sqlcode.
+           string
+               'STMT=' ws-statement-desc
+               ' SQLCODE=' ws-numeric-edit-sqlcode
+               ' SQLSTATE=' sqlstate
+               ' MSG=' sqlerrmc(1:60)
+               delimited by size
+               into error-log-record
+           end-string.
+           write error-log-record.
+
+       0920-abend-job.
+           display 'SQLWITHHOLD ABEND - SQLCODE=' sqlcode
+               ' STMT=' ws-statement-desc ' - SEE ERRLOG.TXT'.
+           perform 0930-close-open-files.
+           move 16 to return-code.
+           goback.
+
+      *-----------------------------------------------------------------------
+      * 0930 - 共用收尾：只關閉這次呼叫裡真正開著的檔案，abend、開檔失敗、
+      *         跑完全程三條路徑都走這個paragraph，避免漏關或關到沒開的檔
+      *-----------------------------------------------------------------------
+       0930-close-open-files.
+           if errlog-is-open
+               close error-log-file
+               move 'N' to ws-errlog-open
+           end-if.
+           if empout-is-open
+               close employee-extract-file
+               move 'N' to ws-empout-open
+           end-if.
+           if emprpt-is-open
+               close roster-report-file
+               move 'N' to ws-emprpt-open
+           end-if.
+           if emprst-is-open
+               close restart-control-file
+               move 'N' to ws-emprst-open
+           end-if.
+           if ctltot-is-open
+               close control-total-file
+               move 'N' to ws-ctltot-open
+           end-if.
