@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------------------
+      * EMPREC.cpy
+      * 員工資料記錄配置 - shared layout for the EMPLOYEE table row.
+      * COPY into any program that reads/writes the employee table so the
+      * field definitions cannot drift out of sync between programs.
+      *-----------------------------------------------------------------------
+       01  employee-record.
+           05  employee-number         pic 9(5).
+           05  employee-name           pic x(30).
+           05  employee-department     pic x(10).
