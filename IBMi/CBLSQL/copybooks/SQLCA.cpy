@@ -0,0 +1,26 @@
+      *-----------------------------------------------------------------------
+      * SQLCA.cpy
+      * 標準 DB2 SQL Communication Area 配置。沒有跑完整 precompiler 的桌面
+      * 檢查（desk-check）建置時，直接 COPY 這個 member 取得跟 EXEC SQL
+      * INCLUDE SQLCA 展開後相同的欄位（SQLCODE、SQLSTATE...），讓
+      * WORKING-STORAGE 的其餘宣告不會被 EXEC SQL 語法卡住。
+      *-----------------------------------------------------------------------
+       01  SQLCA.
+           05  SQLCAID             pic x(8)      value 'SQLCA   '.
+           05  SQLCABC             pic s9(9) comp value 136.
+           05  SQLCODE             pic s9(9) comp.
+           05  SQLERRM.
+               49  SQLERRML        pic s9(4) comp.
+               49  SQLERRMC        pic x(70).
+           05  SQLERRP             pic x(8).
+           05  SQLERRD             pic s9(9) comp occurs 6 times.
+           05  SQLWARN.
+               10  SQLWARN0        pic x.
+               10  SQLWARN1        pic x.
+               10  SQLWARN2        pic x.
+               10  SQLWARN3        pic x.
+               10  SQLWARN4        pic x.
+               10  SQLWARN5        pic x.
+               10  SQLWARN6        pic x.
+               10  SQLWARN7        pic x.
+           05  SQLSTATE            pic x(5).
