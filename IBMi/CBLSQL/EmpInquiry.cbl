@@ -0,0 +1,342 @@
+      *-----------------------------------------------------------------------
+      * 程式名稱：EmpInquiry.cob
+      * 程式說明：HR 互動查詢畫面 - 輸入部門代碼後，用跟 SQLWithHold 一樣的
+      *           WITH HOLD cursor 模式一頁一頁 FETCH，讓 HR 用 Roll Up/
+      *           Roll Down 翻頁瀏覽該部門員工名冊，不用等批次 JOB。
+      *-----------------------------------------------------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EmpInquiry.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CRT STATUS IS ws-crt-status.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *    共用員工記錄配置，跟 SQLWithHold 用同一份 copybook
+           COPY EMPREC.
+
+      *    DB2 SQL Communication Area
+           COPY SQLCA.
+
+       01  ws-crt-status            pic 9(4).
+       01  ws-pf-key                pic 9(2).
+           88  pf-exit                      value 03.
+           88  pf-roll-down                  value 07.
+           88  pf-roll-up                    value 08.
+
+       01  sql-statement            pic x(200).
+       01  ws-statement-desc        pic x(30).
+
+       01  ws-department-code       pic x(10).
+       01  ws-page-size             pic 9(2) value 10.
+       01  ws-more-rows             pic x(1) value 'Y'.
+           88  no-more-rows                 value 'N'.
+       01  ws-cursor-open           pic x(1) value 'N'.
+           88  cursor-is-open               value 'Y'.
+
+       01  ws-screen-line-idx       pic 9(2).
+       01  ws-screen-row-count      pic 9(2) value 0.
+
+      *    目前頁面最多顯示的筆數，及每一筆的畫面內容
+       01  inquiry-page-table.
+           05  inquiry-page-entry occurs 10 times
+               indexed by page-idx.
+               10  page-employee-number  pic 9(5).
+               10  page-employee-name     pic x(30).
+               10  page-employee-dept     pic x(10).
+
+      *    Roll Down 用的頁面起點堆疊 - 記住每一頁第一筆的員工編號，
+      *    往回翻頁時重新 OPEN cursor 從該起點之前取資料
+       01  page-start-stack.
+           05  page-start-entry occurs 100 times
+               indexed by stack-idx.
+               10  stack-first-employee-number pic 9(5).
+       01  ws-stack-top             pic 9(3) value 0.
+       01  ws-current-page-first    pic 9(5) value 0.
+       01  ws-stack-full            pic x(1) value 'N'.
+           88  stack-is-full                value 'Y'.
+
+       01  ws-error-message         pic x(60) value spaces.
+       01  ws-numeric-edit-5        pic -(5)9.
+
+       SCREEN SECTION.
+       01  department-prompt-screen.
+           05  blank screen.
+           05  line 1 column 1
+               value 'EMPLOYEE INQUIRY - ENTER DEPARTMENT'.
+           05  line 3 column 1 value 'DEPARTMENT CODE:'.
+           05  line 3 column 19 pic x(10) to ws-department-code.
+           05  line 5 column 1 value 'F3=EXIT'.
+
+       01  roster-page-screen.
+           05  blank screen.
+           05  line 1 column 1 value 'EMPLOYEE INQUIRY'.
+           05  line 1 column 40 value 'DEPT:'.
+           05  line 1 column 46 pic x(10) from ws-department-code.
+           05  line 3 column 1
+               value 'EMP-NUMBER NAME                       DEPARTMENT'.
+           05  line 4 column 1
+               from page-employee-number(1) pic z(4)9.
+           05  line 4 column 13 from page-employee-name(1).
+           05  line 4 column 44 from page-employee-dept(1).
+           05  line 5 column 1
+               from page-employee-number(2) pic z(4)9.
+           05  line 5 column 13 from page-employee-name(2).
+           05  line 5 column 44 from page-employee-dept(2).
+           05  line 6 column 1
+               from page-employee-number(3) pic z(4)9.
+           05  line 6 column 13 from page-employee-name(3).
+           05  line 6 column 44 from page-employee-dept(3).
+           05  line 7 column 1
+               from page-employee-number(4) pic z(4)9.
+           05  line 7 column 13 from page-employee-name(4).
+           05  line 7 column 44 from page-employee-dept(4).
+           05  line 8 column 1
+               from page-employee-number(5) pic z(4)9.
+           05  line 8 column 13 from page-employee-name(5).
+           05  line 8 column 44 from page-employee-dept(5).
+           05  line 9 column 1
+               from page-employee-number(6) pic z(4)9.
+           05  line 9 column 13 from page-employee-name(6).
+           05  line 9 column 44 from page-employee-dept(6).
+           05  line 10 column 1
+               from page-employee-number(7) pic z(4)9.
+           05  line 10 column 13 from page-employee-name(7).
+           05  line 10 column 44 from page-employee-dept(7).
+           05  line 11 column 1
+               from page-employee-number(8) pic z(4)9.
+           05  line 11 column 13 from page-employee-name(8).
+           05  line 11 column 44 from page-employee-dept(8).
+           05  line 12 column 1
+               from page-employee-number(9) pic z(4)9.
+           05  line 12 column 13 from page-employee-name(9).
+           05  line 12 column 44 from page-employee-dept(9).
+           05  line 13 column 1
+               from page-employee-number(10) pic z(4)9.
+           05  line 13 column 13 from page-employee-name(10).
+           05  line 13 column 44 from page-employee-dept(10).
+           05  line 20 column 1
+               value 'F3=EXIT  F7=ROLL DOWN  F8=ROLL UP'.
+           05  line 21 column 1 from ws-error-message.
+
+      *-----------------------------------------------------------------------
+       PROCEDURE DIVISION.
+       begin.
+           perform 0100-prompt-for-department.
+           perform until pf-exit
+               if ws-department-code not = spaces
+                   perform 0200-open-department-cursor
+                   perform 0300-fetch-first-page
+                   perform 0400-browse-pages
+                   perform 0500-close-department-cursor
+               end-if
+               perform 0100-prompt-for-department
+           end-perform.
+           goback.
+
+      *-----------------------------------------------------------------------
+      * 0100 - 提示輸入部門代碼
+      *-----------------------------------------------------------------------
+       0100-prompt-for-department.
+           move spaces to ws-department-code.
+           move spaces to ws-error-message.
+           display department-prompt-screen.
+           accept department-prompt-screen.
+           move ws-crt-status to ws-pf-key.
+
+      *-----------------------------------------------------------------------
+      * 0200 - 開啟 WITH HOLD cursor，限定在這個部門代碼
+      *-----------------------------------------------------------------------
+       0200-open-department-cursor.
+           string
+               'SELECT EMPLOYEE_NUMBER, EMPLOYEE_NAME, '
+               'EMPLOYEE_DEPARTMENT FROM EMPLOYEE '
+               'WHERE EMPLOYEE_DEPARTMENT = ? '
+               'AND EMPLOYEE_NUMBER >= ? '
+               'ORDER BY EMPLOYEE_NUMBER'
+               delimited by size
+               into sql-statement
+           end-string.
+
+           move 0 to ws-current-page-first.
+           move 0 to ws-stack-top.
+           move 'Y' to ws-more-rows.
+
+           exec sql
+               prepare inq-cursor-stmt from :sql-statement
+           end-exec.
+           move 'PREPARE' to ws-statement-desc.
+           perform 0910-check-sqlcode.
+
+      *    DECLARE CURSOR 不是可執行的 SQL 陳述，不會更新 SQLCA，
+      *    所以這裡不檢查 SQLCODE -- 真正會失敗的是上面的 PREPARE
+      *    或下面的 OPEN，兩邊都已經各自檢查過了
+           exec sql
+               declare inq-cursor cursor with hold for inq-cursor-stmt
+           end-exec.
+
+           exec sql
+               open inq-cursor
+                   using :ws-department-code, :ws-current-page-first
+           end-exec.
+           move 'OPEN CURSOR' to ws-statement-desc.
+           perform 0910-check-sqlcode.
+
+           set cursor-is-open to true.
+
+      *-----------------------------------------------------------------------
+      * 0300 - 取第一頁 (最多 page-size 筆)
+      *-----------------------------------------------------------------------
+       0300-fetch-first-page.
+           perform 0410-fetch-one-page.
+
+      *-----------------------------------------------------------------------
+      * 0400 - 瀏覽迴圈：顯示目前頁面，依 F7/F8/F3 翻頁或離開
+      *-----------------------------------------------------------------------
+       0400-browse-pages.
+           perform until pf-exit
+               display roster-page-screen
+               accept roster-page-screen
+               move ws-crt-status to ws-pf-key
+               evaluate true
+                   when pf-roll-up
+                       perform 0420-roll-up
+                   when pf-roll-down
+                       perform 0430-roll-down
+                   when pf-exit
+                       continue
+                   when other
+                       continue
+               end-evaluate
+           end-perform.
+
+      *-----------------------------------------------------------------------
+      * 0410 - 從目前 cursor 位置取一頁 (page-size 筆)，記錄頁首員工編號
+      *         以支援 Roll Down
+      *-----------------------------------------------------------------------
+       0410-fetch-one-page.
+           move spaces to ws-error-message.
+           perform varying page-idx from 1 by 1
+               until page-idx > 10
+               move 0 to page-employee-number(page-idx)
+               move spaces to page-employee-name(page-idx)
+               move spaces to page-employee-dept(page-idx)
+           end-perform.
+
+           move 0 to ws-screen-row-count.
+           perform varying page-idx from 1 by 1
+               until page-idx > ws-page-size or no-more-rows
+               exec sql
+                   fetch inq-cursor
+                       into :employee-number, :employee-name,
+                            :employee-department
+               end-exec
+               move 'FETCH' to ws-statement-desc
+               if sqlcode = 100
+                   move 'N' to ws-more-rows
+               else
+                   perform 0910-check-sqlcode
+                   move employee-number
+                       to page-employee-number(page-idx)
+                   move employee-name to page-employee-name(page-idx)
+                   move employee-department
+                       to page-employee-dept(page-idx)
+                   add 1 to ws-screen-row-count
+                   if page-idx = 1
+                       move employee-number to ws-current-page-first
+                   end-if
+               end-if
+           end-perform.
+
+           if ws-screen-row-count = 0
+               string
+                   'NO MORE EMPLOYEES IN DEPARTMENT '
+                   ws-department-code
+                   delimited by size
+                   into ws-error-message
+               end-string
+           end-if.
+
+      *-----------------------------------------------------------------------
+      * 0420 - Roll Up (往下一頁)：把目前頁首存進堆疊，繼續往下 FETCH
+      *-----------------------------------------------------------------------
+       0420-roll-up.
+           if no-more-rows
+               move 'ALREADY AT LAST PAGE' to ws-error-message
+           else
+               if ws-stack-top < 100
+                   add 1 to ws-stack-top
+                   move ws-current-page-first
+                       to stack-first-employee-number(ws-stack-top)
+                   move 'N' to ws-stack-full
+               else
+                   move 'Y' to ws-stack-full
+               end-if
+               perform 0410-fetch-one-page
+      *        頁首堆疊只記得 100 層；超過這個深度還繼續往下 FETCH 沒問題，
+      *        但再往下翻就沒有頁首可以 ROLL DOWN 回來了，要讓使用者知道，
+      *        不要讓他們往回翻到一半才發現位置跳掉
+               if stack-is-full and ws-screen-row-count > 0
+                   move 'NOTE: PAST 100-PAGE LIMIT, CANNOT ROLL DOWN'
+                       to ws-error-message
+               end-if
+           end-if.
+
+      *-----------------------------------------------------------------------
+      * 0430 - Roll Down (往上一頁)：從堆疊取出前一頁頁首，重新 OPEN
+      *         held cursor 從該位置開始取資料
+      *-----------------------------------------------------------------------
+       0430-roll-down.
+           if ws-stack-top = 0
+               move 'ALREADY AT FIRST PAGE' to ws-error-message
+           else
+               move stack-first-employee-number(ws-stack-top)
+                   to ws-current-page-first
+               subtract 1 from ws-stack-top
+
+               exec sql
+                   close inq-cursor
+               end-exec
+               move 'CLOSE CURSOR (ROLL DOWN)' to ws-statement-desc
+               perform 0910-check-sqlcode
+
+               exec sql
+                   open inq-cursor
+                       using :ws-department-code, :ws-current-page-first
+               end-exec
+               move 'OPEN CURSOR (ROLL DOWN)' to ws-statement-desc
+               perform 0910-check-sqlcode
+
+               move 'Y' to ws-more-rows
+               perform 0410-fetch-one-page
+           end-if.
+
+      *-----------------------------------------------------------------------
+      * 0500 - 關閉 cursor，結束這個部門的查詢
+      *-----------------------------------------------------------------------
+       0500-close-department-cursor.
+           if cursor-is-open
+               exec sql
+                   close inq-cursor
+               end-exec
+               move 'CLOSE CURSOR' to ws-statement-desc
+               perform 0910-check-sqlcode
+               move 'N' to ws-cursor-open
+           end-if.
+
+      *-----------------------------------------------------------------------
+      * 0910 - 檢查 SQLCODE；互動畫面不中斷整個 session，只在畫面上顯示
+      *         錯誤訊息，讓 HR 人員可以重新輸入部門代碼
+      *-----------------------------------------------------------------------
+       0910-check-sqlcode.
+           if sqlcode < 0
+               move sqlcode to ws-numeric-edit-5
+               string
+                   'SQL ERROR ' ws-numeric-edit-5
+                   ' ON ' ws-statement-desc
+                   delimited by size
+                   into ws-error-message
+               end-string
+           end-if.
